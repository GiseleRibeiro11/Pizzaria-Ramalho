@@ -10,28 +10,96 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT PEDIDOS-FILE ASSIGN TO "PEDIDOS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CHAVE-PEDIDO
+               ALTERNATE RECORD KEY IS REG-CONTATO-PEDIDO
+                   WITH DUPLICATES
+               FILE STATUS IS STATUS-ARQUIVO-PEDIDOS.
+
+           SELECT TICKET-COZINHA-FILE ASSIGN TO "TICKETCZ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-ARQUIVO-TICKET.
+
+           SELECT PRECOS-FILE ASSIGN TO "PRECOS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-ARQUIVO-PRECOS.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  TICKET-COZINHA-FILE.
+       01 REG-TICKET              PIC X(40).
+
+       FD  PRECOS-FILE.
+       01 REG-PRECO.
+          05 TIPO-REG-PRECO         PIC X.
+             88 REG-PIZZA           VALUE "P".
+             88 REG-INGREDIENTE     VALUE "I".
+             88 REG-ENTREGA         VALUE "E".
+          05 CODIGO-REG-PRECO       PIC 9(2).
+          05 NOME-REG-PRECO         PIC X(15).
+          05 VALOR-REG-PRECO        PIC 9V99.
+          05 STOCK-REG-PRECO        PIC 9(4).
+
+       FD  PEDIDOS-FILE.
+       01 REG-PEDIDO.
+          05 CHAVE-PEDIDO.
+             10 REG-DATA-PEDIDO     PIC 9(8).
+             10 REG-NUMERO-PEDIDO   PIC 9(3).
+          05 REG-CLIENTE-PEDIDO     PIC X(30).
+          05 REG-CONTATO-PEDIDO     PIC X(9).
+          05 REG-NIF-PEDIDO         PIC X(9).
+          05 REG-NUMERO-FATURA      PIC 9(6).
+          05 REG-HORA-PEDIDO        PIC 9(6).
+          05 REG-TIPO-PEDIDO        PIC 9.
+          05 REG-MORADA-ENTREGA     PIC X(40).
+          05 REG-TAXA-ENTREGA-CALC  PIC 9V99.
+          05 REG-NUM-PIZZAS         PIC 9.
+          05 REG-PIZZA-PEDIDO OCCURS 5 TIMES.
+             10 REG-TAMANHO-PIZZA     PIC 9.
+             10 REG-PRECO-PIZZA     PIC 9V99.
+             10 REG-NUM-ING         PIC 9.
+             10 REG-ITEM-ING OCCURS 5 TIMES.
+                15 REG-CODIGO-ING   PIC 9(2).
+                15 REG-PRECO-ING    PIC 9V99.
+          05 REG-TOTAL-ING-CALC     PIC 9(2)V99.
+          05 REG-TOTAL-PIZZA-CALC   PIC 9(2)V99.
+          05 REG-TOTAL-IVA-CALC     PIC 9(2)V99.
+          05 REG-TOTAL-FINAL-CALC   PIC 9(2)V99.
+
        WORKING-STORAGE SECTION.
 
       *CONTROLE DE REPETIÇÃO
        77 CONTINUAR-PEDIDO     PIC X VALUE "S".
 
-      *PEDIDO
+      *STATUS DOS FICHEIROS
+       77 STATUS-ARQUIVO-PEDIDOS PIC XX.
+       77 STATUS-ARQUIVO-TICKET  PIC XX.
+       77 STATUS-ARQUIVO-PRECOS  PIC XX.
+
+      *PEDIDO (VÁRIAS PIZZAS POR PEDIDO, CADA UMA COM O SEU TAMANHO E
+      *OS SEUS PRÓPRIOS INGREDIENTES)
        01 PEDIDO.
-          05 NUMERO-PEDIDO        PIC 9(2).
+          05 NUMERO-PEDIDO        PIC 9(3).
           05 CLIENTE-PEDIDO       PIC X(30).
           05 CONTATO-PEDIDO       PIC X(9).
+          05 NIF-PEDIDO           PIC X(9).
+          05 NUMERO-FATURA        PIC 9(6).
           05 DATA-PEDIDO          PIC 9(8).
           05 HORA-PEDIDO          PIC 9(6).
           05 TIPO-PEDIDO          PIC 9.
-
-      *INGREDIENTES DO PEDIDO
-       01 INGREDIENTES-PEDIDO.
-          05 ITEM-ING OCCURS 5 TIMES.
-             10 CODIGO-ING        PIC 9.
-             10 PRECO-ING         PIC 9V99.
+             88 PEDIDO-BALCAO     VALUE 1.
+             88 PEDIDO-ENTREGA    VALUE 2.
+          05 MORADA-ENTREGA       PIC X(40).
+          05 TAXA-ENTREGA-CALC    PIC 9V99.
+          05 NUM-PIZZAS           PIC 9.
+          05 PIZZA-PEDIDO OCCURS 5 TIMES.
+             10 TAMANHO-PIZZA     PIC 9.
+             10 QTD-ING-PIZZA     PIC 9.
+             10 ITEM-ING OCCURS 5 TIMES.
+                15 CODIGO-ING     PIC 9(2).
+                15 PRECO-ING      PIC 9V99.
 
       *VALORES
        77 TOTAL-PEDIDO         PIC 9(2)V99.
@@ -54,18 +122,34 @@
 
       *CONTADORES
        77 CONTADOR-ING         PIC 9 VALUE 0.
+       77 CONTADOR-PIZZA       PIC 9 VALUE 0.
        77 ULTIMO-PEDIDO        PIC 9(3) VALUE 0.
+       77 ULTIMO-NUMERO-FATURA PIC 9(6) VALUE 0.
        77 NUM-ING              PIC 9 VALUE 0.
 
       *PREÇOS
        01 TABELA-PRECOS.
           05 PRECO-PIZZA OCCURS 3 TIMES.
+             10 NOME-PIZZA        PIC X(15).
              10 VALOR-PIZZA       PIC 9V99.
 
+       01 TABELA-PRECOS-ED.
+          05 VALOR-PIZZA-ED OCCURS 3 TIMES PIC Z9,99.
+
+       77 TAXA-ENTREGA           PIC 9V99 VALUE 1,50.
+
        01 TABELA-INGREDIENTES.
           05 INGREDIENTE OCCURS 10 TIMES.
              10 NOME-ING          PIC X(15).
              10 VALOR-ING         PIC 9V99.
+             10 STOCK-ING         PIC 9(4).
+
+       01 TABELA-INGREDIENTES-ED.
+          05 VALOR-ING-ED OCCURS 10 TIMES PIC Z9,99.
+
+       77 LIMIAR-STOCK-BAIXO    PIC 9(4) VALUE 5.
+       77 CODIGO-SUGESTAO       PIC 9(2) VALUE 0.
+       77 CONTADOR-STOCK        PIC 9(2) VALUE 0.
 
       *SELEÇÃO DE INGREDIENTES
        01 SELECAO-INGREDIENTES.
@@ -82,8 +166,51 @@
        77 TOTAL-PIZZA          PIC Z9,99.
        77 TOTAL-IVA            PIC Z9,99.
        77 TOTAL-FINAL          PIC Z9,99.
+       77 TAXA-ENTREGA-ED      PIC Z9,99.
 
        77 STRING-DATA          PIC X(10).
+       77 NOME-TAMANHO-TICKET   PIC X(10).
+
+      *RELATÓRIO DE FECHO DE TURNO
+       77 RESPOSTA-FECHO       PIC X.
+
+       01 REL-VENDAS-TAMANHO.
+          05 REL-QTD-TAMANHO   OCCURS 3 TIMES PIC 9(5).
+          05 REL-VALOR-TAMANHO OCCURS 3 TIMES PIC 9(6)V99.
+
+       01 REL-VENDAS-TAMANHO-ED.
+          05 REL-VALOR-TAMANHO-ED OCCURS 3 TIMES PIC Z(5)9,99.
+
+       01 REL-FREQ-INGREDIENTE.
+          05 REL-QTD-INGREDIENTE OCCURS 10 TIMES PIC 9(5).
+
+       77 REL-TOTAL-PEDIDOS    PIC 9(5).
+       77 REL-TOTAL-IVA        PIC 9(6)V99.
+       77 REL-TOTAL-IVA-ED     PIC Z(5)9,99.
+       77 REL-TOTAL-VENDAS     PIC 9(6)V99.
+       77 REL-TOTAL-VENDAS-ED  PIC Z(5)9,99.
+       77 REL-INDICE           PIC 9(2).
+
+      *RELATÓRIO DE CLIENTES MAIS FREQUENTES
+       77 RESPOSTA-CLIENTES    PIC X.
+
+       01 REL-CLIENTES-FREQ.
+          05 REL-CLIENTE-FREQ OCCURS 50 TIMES.
+             10 REL-CONTATO-FREQ     PIC X(9).
+             10 REL-NOME-FREQ        PIC X(30).
+             10 REL-QTD-FREQ         PIC 9(3).
+             10 REL-VALOR-FREQ       PIC 9(6)V99.
+             10 REL-IMPRESSO-FREQ    PIC X.
+
+       77 REL-TOTAL-CLIENTES   PIC 9(2).
+       77 REL-INDICE-CLIENTE   PIC 9(2).
+       77 REL-POSICAO-CLIENTE  PIC 9(2).
+       77 REL-MELHOR-INDICE    PIC 9(2).
+       77 REL-CLIENTES-OMITIDOS PIC 9(4) VALUE 0.
+       77 REL-VALOR-FREQ-ED    PIC Z(5)9,99.
+
+      *VALOR EDITADO PARA MOSTRAR O TOTAL DE UM PEDIDO ANTERIOR
+       77 HISTORICO-TOTAL-ED   PIC Z9,99.
 
 
        SCREEN SECTION.
@@ -93,6 +220,10 @@
 
        PARAGRAFO-PRINCIPAL.
            PERFORM INICIALIZAR-PROGRAMA
+           PERFORM ABRIR-FICHEIRO-PEDIDOS
+           PERFORM ABRIR-FICHEIRO-TICKET
+           PERFORM CARREGAR-ULTIMO-PEDIDO
+           PERFORM CARREGAR-ULTIMA-FATURA
            PERFORM UNTIL CONTINUAR-PEDIDO = "N"
       *         DISPLAY LIMPAR-TELA
                PERFORM OBTER-DATA-HORA-SISTEMA
@@ -111,11 +242,428 @@
                    MOVE "N" TO CONTINUAR-PEDIDO
                END-IF
            END-PERFORM
+           DISPLAY "Emitir relatório de fecho de turno? (S/N): "
+           ACCEPT RESPOSTA-FECHO
+           IF RESPOSTA-FECHO = "S" OR RESPOSTA-FECHO = "s"
+               PERFORM GERAR-RELATORIO-FECHO
+           END-IF
+           DISPLAY "Emitir relatório de clientes frequentes? (S/N): "
+           ACCEPT RESPOSTA-CLIENTES
+           IF RESPOSTA-CLIENTES = "S" OR RESPOSTA-CLIENTES = "s"
+               PERFORM GERAR-RELATORIO-CLIENTES
+           END-IF
+           PERFORM FECHAR-FICHEIRO-PEDIDOS
+           PERFORM FECHAR-FICHEIRO-TICKET
            STOP RUN.
 
+       ABRIR-FICHEIRO-PEDIDOS.
+           OPEN I-O PEDIDOS-FILE
+           IF STATUS-ARQUIVO-PEDIDOS = "35"
+               OPEN OUTPUT PEDIDOS-FILE
+               CLOSE PEDIDOS-FILE
+               OPEN I-O PEDIDOS-FILE
+           END-IF.
+
+       FECHAR-FICHEIRO-PEDIDOS.
+           CLOSE PEDIDOS-FILE.
+
+       ABRIR-FICHEIRO-TICKET.
+           OPEN EXTEND TICKET-COZINHA-FILE
+           IF STATUS-ARQUIVO-TICKET = "35"
+               OPEN OUTPUT TICKET-COZINHA-FILE
+               CLOSE TICKET-COZINHA-FILE
+               OPEN EXTEND TICKET-COZINHA-FILE
+           END-IF.
+
+       FECHAR-FICHEIRO-TICKET.
+           CLOSE TICKET-COZINHA-FILE.
+
+      *PESQUISA O ULTIMO PEDIDO DO DIA NO FICHEIRO MESTRE PARA QUE A
+      *NUMERAÇÃO SE MANTENHA ÚNICA MESMO REINICIANDO O PROGRAMA
+       CARREGAR-ULTIMO-PEDIDO.
+           MOVE 0 TO ULTIMO-PEDIDO
+           PERFORM OBTER-DATA-HORA-SISTEMA
+           MOVE DATA-PEDIDO TO REG-DATA-PEDIDO
+           MOVE 0 TO REG-NUMERO-PEDIDO
+           START PEDIDOS-FILE KEY IS >= CHAVE-PEDIDO
+               INVALID KEY MOVE "10" TO STATUS-ARQUIVO-PEDIDOS
+           END-START
+           IF STATUS-ARQUIVO-PEDIDOS = "00"
+               PERFORM READ-PROXIMO-PEDIDO-DO-DIA
+                   UNTIL STATUS-ARQUIVO-PEDIDOS NOT = "00"
+                      OR REG-DATA-PEDIDO NOT = DATA-PEDIDO
+           END-IF.
+
+       READ-PROXIMO-PEDIDO-DO-DIA.
+           READ PEDIDOS-FILE NEXT RECORD
+               AT END MOVE "10" TO STATUS-ARQUIVO-PEDIDOS
+           END-READ
+           IF STATUS-ARQUIVO-PEDIDOS = "00"
+                   AND REG-DATA-PEDIDO = DATA-PEDIDO
+               IF REG-NUMERO-PEDIDO > ULTIMO-PEDIDO
+                   MOVE REG-NUMERO-PEDIDO TO ULTIMO-PEDIDO
+               END-IF
+           END-IF.
+
+      *PERCORRE TODO O FICHEIRO MESTRE (TODAS AS DATAS) PARA QUE A
+      *NUMERAÇÃO DE FATURA SE MANTENHA ÚNICA E SEQUENCIAL MESMO
+      *REINICIANDO O PROGRAMA.
+       CARREGAR-ULTIMA-FATURA.
+           MOVE 0 TO ULTIMO-NUMERO-FATURA
+           MOVE LOW-VALUES TO CHAVE-PEDIDO
+           START PEDIDOS-FILE KEY IS NOT LESS THAN CHAVE-PEDIDO
+               INVALID KEY MOVE "10" TO STATUS-ARQUIVO-PEDIDOS
+           END-START
+           PERFORM READ-PROXIMA-FATURA
+               UNTIL STATUS-ARQUIVO-PEDIDOS NOT = "00".
+
+       READ-PROXIMA-FATURA.
+           READ PEDIDOS-FILE NEXT RECORD
+               AT END MOVE "10" TO STATUS-ARQUIVO-PEDIDOS
+           END-READ
+           IF STATUS-ARQUIVO-PEDIDOS = "00"
+               IF REG-NUMERO-FATURA > ULTIMO-NUMERO-FATURA
+                   MOVE REG-NUMERO-FATURA TO ULTIMO-NUMERO-FATURA
+               END-IF
+           END-IF.
+
+      *PROCURA PEDIDOS ANTERIORES DO MESMO CONTACTO NO FICHEIRO MESTRE
+      *(PELA CHAVE ALTERNATIVA) PARA O BALCÃO RECONHECER UM CLIENTE
+      *HABITUAL.
+       CONSULTAR-HISTORICO-CLIENTE.
+           MOVE CONTATO-PEDIDO TO REG-CONTATO-PEDIDO
+           START PEDIDOS-FILE KEY IS = REG-CONTATO-PEDIDO
+               INVALID KEY MOVE "10" TO STATUS-ARQUIVO-PEDIDOS
+           END-START
+           IF STATUS-ARQUIVO-PEDIDOS = "00"
+               DISPLAY "----------------------------------------"
+               DISPLAY "Cliente habitual! Pedidos anteriores:"
+               PERFORM MOSTRAR-PEDIDO-ANTERIOR
+                   UNTIL STATUS-ARQUIVO-PEDIDOS NOT = "00"
+                      OR REG-CONTATO-PEDIDO NOT = CONTATO-PEDIDO
+               DISPLAY "----------------------------------------"
+           END-IF.
+
+       MOSTRAR-PEDIDO-ANTERIOR.
+           READ PEDIDOS-FILE NEXT RECORD
+               AT END MOVE "10" TO STATUS-ARQUIVO-PEDIDOS
+           END-READ
+           IF STATUS-ARQUIVO-PEDIDOS = "00"
+                   AND REG-CONTATO-PEDIDO = CONTATO-PEDIDO
+               MOVE REG-TOTAL-FINAL-CALC TO HISTORICO-TOTAL-ED
+               DISPLAY "  Pedido " REG-NUMERO-PEDIDO " de "
+                       REG-DATA-PEDIDO " - Fatura " REG-NUMERO-FATURA
+                       " - " HISTORICO-TOTAL-ED " EUR"
+           END-IF.
+
+       GRAVAR-PEDIDO.
+           ADD 1 TO ULTIMO-NUMERO-FATURA
+           MOVE ULTIMO-NUMERO-FATURA TO NUMERO-FATURA
+           MOVE DATA-PEDIDO TO REG-DATA-PEDIDO
+           MOVE NUMERO-PEDIDO TO REG-NUMERO-PEDIDO
+           MOVE CLIENTE-PEDIDO TO REG-CLIENTE-PEDIDO
+           MOVE CONTATO-PEDIDO TO REG-CONTATO-PEDIDO
+           MOVE NIF-PEDIDO TO REG-NIF-PEDIDO
+           MOVE NUMERO-FATURA TO REG-NUMERO-FATURA
+           MOVE HORA-PEDIDO TO REG-HORA-PEDIDO
+           MOVE TIPO-PEDIDO TO REG-TIPO-PEDIDO
+           MOVE MORADA-ENTREGA TO REG-MORADA-ENTREGA
+           MOVE TAXA-ENTREGA-CALC TO REG-TAXA-ENTREGA-CALC
+           MOVE NUM-PIZZAS TO REG-NUM-PIZZAS
+           MOVE TOTAL-ING-CALC TO REG-TOTAL-ING-CALC
+           MOVE TOTAL-PIZZA-CALC TO REG-TOTAL-PIZZA-CALC
+           MOVE TOTAL-IVA-CALC TO REG-TOTAL-IVA-CALC
+           MOVE TOTAL-FINAL-CALC TO REG-TOTAL-FINAL-CALC
+           MOVE 1 TO CONTADOR-PIZZA
+           PERFORM UNTIL CONTADOR-PIZZA > NUM-PIZZAS
+               MOVE TAMANHO-PIZZA(CONTADOR-PIZZA)
+                    TO REG-TAMANHO-PIZZA(CONTADOR-PIZZA)
+               MOVE VALOR-PIZZA(TAMANHO-PIZZA(CONTADOR-PIZZA))
+                    TO REG-PRECO-PIZZA(CONTADOR-PIZZA)
+               MOVE QTD-ING-PIZZA(CONTADOR-PIZZA)
+                    TO REG-NUM-ING(CONTADOR-PIZZA)
+               MOVE 1 TO CONTADOR-ING
+               PERFORM UNTIL
+                       CONTADOR-ING > QTD-ING-PIZZA(CONTADOR-PIZZA)
+                   MOVE CODIGO-ING(CONTADOR-PIZZA, CONTADOR-ING)
+                        TO REG-CODIGO-ING(CONTADOR-PIZZA, CONTADOR-ING)
+                   MOVE PRECO-ING(CONTADOR-PIZZA, CONTADOR-ING)
+                        TO REG-PRECO-ING(CONTADOR-PIZZA, CONTADOR-ING)
+                   ADD 1 TO CONTADOR-ING
+               END-PERFORM
+               ADD 1 TO CONTADOR-PIZZA
+           END-PERFORM
+           WRITE REG-PEDIDO
+               INVALID KEY
+                   DISPLAY "Erro: não foi possível gravar o pedido!"
+           END-WRITE.
+
+      *PERCORRE TODO O FICHEIRO MESTRE E APRESENTA O RESUMO DE FECHO
+      *DE TURNO: FATURAÇÃO POR TAMANHO DE PIZZA, I.V.A. COBRADO E
+      *FREQUÊNCIA DE CADA INGREDIENTE, PARA CONFERÊNCIA DE CAIXA.
+       GERAR-RELATORIO-FECHO.
+           MOVE 0 TO REL-TOTAL-PEDIDOS
+           MOVE 0 TO REL-TOTAL-IVA
+           MOVE 0 TO REL-TOTAL-VENDAS
+           MOVE 1 TO REL-INDICE
+           PERFORM UNTIL REL-INDICE > 3
+               MOVE 0 TO REL-QTD-TAMANHO(REL-INDICE)
+               MOVE 0 TO REL-VALOR-TAMANHO(REL-INDICE)
+               ADD 1 TO REL-INDICE
+           END-PERFORM
+           MOVE 1 TO REL-INDICE
+           PERFORM UNTIL REL-INDICE > 10
+               MOVE 0 TO REL-QTD-INGREDIENTE(REL-INDICE)
+               ADD 1 TO REL-INDICE
+           END-PERFORM
+           MOVE DATA-PEDIDO TO REG-DATA-PEDIDO
+           MOVE 0 TO REG-NUMERO-PEDIDO
+           START PEDIDOS-FILE KEY IS >= CHAVE-PEDIDO
+               INVALID KEY MOVE "10" TO STATUS-ARQUIVO-PEDIDOS
+           END-START
+           PERFORM ACUMULAR-PEDIDO-RELATORIO
+               UNTIL STATUS-ARQUIVO-PEDIDOS NOT = "00"
+                  OR REG-DATA-PEDIDO NOT = DATA-PEDIDO
+           DISPLAY "----------------------------------------"
+           DISPLAY "RELATÓRIO DE FECHO DE TURNO"
+           DISPLAY "----------------------------------------"
+           MOVE 1 TO REL-INDICE
+           PERFORM UNTIL REL-INDICE > 3
+               MOVE REL-VALOR-TAMANHO(REL-INDICE)
+                    TO REL-VALOR-TAMANHO-ED(REL-INDICE)
+               ADD 1 TO REL-INDICE
+           END-PERFORM
+           MOVE REL-TOTAL-VENDAS TO REL-TOTAL-VENDAS-ED
+           MOVE REL-TOTAL-IVA TO REL-TOTAL-IVA-ED
+           DISPLAY "Pedidos processados: " REL-TOTAL-PEDIDOS
+           DISPLAY "Faturação por tamanho de pizza:"
+           DISPLAY "  Pequena: " REL-QTD-TAMANHO(1) " pedido(s), "
+                   REL-VALOR-TAMANHO-ED(1) " EUR"
+           DISPLAY "  Média  : " REL-QTD-TAMANHO(2) " pedido(s), "
+                   REL-VALOR-TAMANHO-ED(2) " EUR"
+           DISPLAY "  Grande : " REL-QTD-TAMANHO(3) " pedido(s), "
+                   REL-VALOR-TAMANHO-ED(3) " EUR"
+           DISPLAY "Total de vendas (c/ IVA): " REL-TOTAL-VENDAS-ED
+                   " EUR"
+           DISPLAY "Total de I.V.A. cobrado: " REL-TOTAL-IVA-ED " EUR"
+           DISPLAY "Frequência de ingredientes:"
+           MOVE 1 TO REL-INDICE
+           PERFORM UNTIL REL-INDICE > 10
+               DISPLAY "  " NOME-ING(REL-INDICE) ": "
+                       REL-QTD-INGREDIENTE(REL-INDICE)
+               ADD 1 TO REL-INDICE
+           END-PERFORM
+           DISPLAY "----------------------------------------".
+
+       ACUMULAR-PEDIDO-RELATORIO.
+           READ PEDIDOS-FILE NEXT RECORD
+               AT END MOVE "10" TO STATUS-ARQUIVO-PEDIDOS
+           END-READ
+           IF STATUS-ARQUIVO-PEDIDOS = "00"
+                   AND REG-DATA-PEDIDO = DATA-PEDIDO
+               ADD 1 TO REL-TOTAL-PEDIDOS
+               ADD REG-TOTAL-IVA-CALC TO REL-TOTAL-IVA
+               ADD REG-TOTAL-FINAL-CALC TO REL-TOTAL-VENDAS
+               MOVE 1 TO CONTADOR-PIZZA
+               PERFORM UNTIL CONTADOR-PIZZA > REG-NUM-PIZZAS
+                   ADD 1 TO
+                       REL-QTD-TAMANHO(
+                           REG-TAMANHO-PIZZA(CONTADOR-PIZZA))
+                   ADD REG-PRECO-PIZZA(CONTADOR-PIZZA)
+                       TO REL-VALOR-TAMANHO
+                          (REG-TAMANHO-PIZZA(CONTADOR-PIZZA))
+                   MOVE 1 TO CONTADOR-ING
+                   PERFORM UNTIL
+                           CONTADOR-ING > REG-NUM-ING(CONTADOR-PIZZA)
+                       ADD 1 TO REL-QTD-INGREDIENTE(
+                           REG-CODIGO-ING(CONTADOR-PIZZA, CONTADOR-ING))
+                       ADD 1 TO CONTADOR-ING
+                   END-PERFORM
+                   ADD 1 TO CONTADOR-PIZZA
+               END-PERFORM
+           END-IF.
+
+      *PERCORRE TODO O FICHEIRO MESTRE E APRESENTA OS CLIENTES MAIS
+      *FREQUENTES, POR NUMERO DE PEDIDOS E POR VALOR GASTO.
+       GERAR-RELATORIO-CLIENTES.
+           MOVE 0 TO REL-TOTAL-CLIENTES
+           MOVE 0 TO REL-CLIENTES-OMITIDOS
+           MOVE LOW-VALUES TO CHAVE-PEDIDO
+           START PEDIDOS-FILE KEY IS NOT LESS THAN CHAVE-PEDIDO
+               INVALID KEY MOVE "10" TO STATUS-ARQUIVO-PEDIDOS
+           END-START
+           PERFORM ACUMULAR-CLIENTE-RELATORIO
+               UNTIL STATUS-ARQUIVO-PEDIDOS NOT = "00"
+           DISPLAY "----------------------------------------"
+           DISPLAY "CLIENTES MAIS FREQUENTES"
+           DISPLAY "----------------------------------------"
+           IF REL-TOTAL-CLIENTES = 0
+               DISPLAY "Sem pedidos registados."
+           ELSE
+               PERFORM IMPRIMIR-CLIENTES-FREQUENTES
+           END-IF
+           IF REL-CLIENTES-OMITIDOS > 0
+               DISPLAY "Aviso: limite de 50 clientes atingido, "
+                       REL-CLIENTES-OMITIDOS
+                       " cliente(s) adicional(is) não constam deste"
+                       " relatório."
+           END-IF
+           DISPLAY "----------------------------------------".
+
+       ACUMULAR-CLIENTE-RELATORIO.
+           READ PEDIDOS-FILE NEXT RECORD
+               AT END MOVE "10" TO STATUS-ARQUIVO-PEDIDOS
+           END-READ
+           IF STATUS-ARQUIVO-PEDIDOS = "00"
+               PERFORM PROCURAR-CLIENTE-FREQ
+               IF REL-POSICAO-CLIENTE = 0
+                       AND REL-TOTAL-CLIENTES < 50
+                   ADD 1 TO REL-TOTAL-CLIENTES
+                   MOVE REG-CONTATO-PEDIDO
+                        TO REL-CONTATO-FREQ(REL-TOTAL-CLIENTES)
+                   MOVE REG-CLIENTE-PEDIDO
+                        TO REL-NOME-FREQ(REL-TOTAL-CLIENTES)
+                   MOVE 0 TO REL-QTD-FREQ(REL-TOTAL-CLIENTES)
+                   MOVE 0 TO REL-VALOR-FREQ(REL-TOTAL-CLIENTES)
+                   MOVE REL-TOTAL-CLIENTES TO REL-POSICAO-CLIENTE
+               END-IF
+               IF REL-POSICAO-CLIENTE = 0
+                       AND REL-TOTAL-CLIENTES = 50
+                   ADD 1 TO REL-CLIENTES-OMITIDOS
+               END-IF
+               IF REL-POSICAO-CLIENTE NOT = 0
+                   ADD 1 TO REL-QTD-FREQ(REL-POSICAO-CLIENTE)
+                   ADD REG-TOTAL-FINAL-CALC
+                       TO REL-VALOR-FREQ(REL-POSICAO-CLIENTE)
+               END-IF
+           END-IF.
+
+      *PROCURA O CONTACTO DO PEDIDO ATUAL NA TABELA DE CLIENTES;
+      *DEVOLVE A POSIÇÃO EM REL-POSICAO-CLIENTE (0 SE NÃO EXISTIR).
+       PROCURAR-CLIENTE-FREQ.
+           MOVE 0 TO REL-POSICAO-CLIENTE
+           MOVE 1 TO REL-INDICE-CLIENTE
+           PERFORM UNTIL REL-INDICE-CLIENTE > REL-TOTAL-CLIENTES
+                   OR REL-POSICAO-CLIENTE NOT = 0
+               IF REL-CONTATO-FREQ(REL-INDICE-CLIENTE)
+                       = REG-CONTATO-PEDIDO
+                   MOVE REL-INDICE-CLIENTE TO REL-POSICAO-CLIENTE
+               END-IF
+               ADD 1 TO REL-INDICE-CLIENTE
+           END-PERFORM.
+
+      *IMPRIME OS CLIENTES POR ORDEM DECRESCENTE DE NUMERO DE PEDIDOS.
+       IMPRIMIR-CLIENTES-FREQUENTES.
+           MOVE 1 TO REL-INDICE-CLIENTE
+           PERFORM UNTIL REL-INDICE-CLIENTE > REL-TOTAL-CLIENTES
+               MOVE "N" TO REL-IMPRESSO-FREQ(REL-INDICE-CLIENTE)
+               ADD 1 TO REL-INDICE-CLIENTE
+           END-PERFORM
+           MOVE 1 TO REL-POSICAO-CLIENTE
+           PERFORM UNTIL REL-POSICAO-CLIENTE > REL-TOTAL-CLIENTES
+               PERFORM SELECIONAR-MELHOR-CLIENTE
+               MOVE REL-VALOR-FREQ(REL-MELHOR-INDICE)
+                    TO REL-VALOR-FREQ-ED
+               DISPLAY "  " REL-NOME-FREQ(REL-MELHOR-INDICE)
+                       " (" REL-CONTATO-FREQ(REL-MELHOR-INDICE) "): "
+                       REL-QTD-FREQ(REL-MELHOR-INDICE) " pedido(s), "
+                       REL-VALOR-FREQ-ED " EUR"
+               MOVE "S" TO REL-IMPRESSO-FREQ(REL-MELHOR-INDICE)
+               ADD 1 TO REL-POSICAO-CLIENTE
+           END-PERFORM.
+
+       SELECIONAR-MELHOR-CLIENTE.
+           MOVE 0 TO REL-MELHOR-INDICE
+           MOVE 1 TO REL-INDICE-CLIENTE
+           PERFORM UNTIL REL-INDICE-CLIENTE > REL-TOTAL-CLIENTES
+               IF REL-IMPRESSO-FREQ(REL-INDICE-CLIENTE) = "N"
+                   IF REL-MELHOR-INDICE = 0
+                       MOVE REL-INDICE-CLIENTE TO REL-MELHOR-INDICE
+                   ELSE
+                       IF REL-QTD-FREQ(REL-INDICE-CLIENTE) >
+                               REL-QTD-FREQ(REL-MELHOR-INDICE)
+                           MOVE REL-INDICE-CLIENTE TO REL-MELHOR-INDICE
+                       END-IF
+                   END-IF
+               END-IF
+               ADD 1 TO REL-INDICE-CLIENTE
+           END-PERFORM.
+
+      *TALÃO DA COZINHA: SEM PREÇOS, APENAS TAMANHO E INGREDIENTES,
+      *PARA SER ENCAMINHADO À IMPRESSORA DA COZINHA.
+       IMPRIMIR-TICKET-COZINHA.
+           MOVE SPACES TO REG-TICKET
+           STRING "--- TALÃO COZINHA - PEDIDO " DELIMITED BY SIZE
+                  NUMERO-PEDIDO DELIMITED BY SIZE
+                  " ---" DELIMITED BY SIZE
+                  INTO REG-TICKET
+           WRITE REG-TICKET
+           IF STATUS-ARQUIVO-TICKET NOT = "00"
+               DISPLAY "Aviso: falha ao gravar talão da cozinha!"
+           END-IF
+           MOVE 1 TO CONTADOR-PIZZA
+           PERFORM UNTIL CONTADOR-PIZZA > NUM-PIZZAS
+               PERFORM IMPRIMIR-LINHA-TICKET-PIZZA
+               ADD 1 TO CONTADOR-PIZZA
+           END-PERFORM
+           MOVE "----------------------------------------"
+               TO REG-TICKET
+           WRITE REG-TICKET
+           IF STATUS-ARQUIVO-TICKET NOT = "00"
+               DISPLAY "Aviso: falha ao gravar talão da cozinha!"
+           END-IF.
+
+       IMPRIMIR-LINHA-TICKET-PIZZA.
+           EVALUATE TAMANHO-PIZZA(CONTADOR-PIZZA)
+               WHEN 1 MOVE "Pequena" TO NOME-TAMANHO-TICKET
+               WHEN 2 MOVE "Média"   TO NOME-TAMANHO-TICKET
+               WHEN 3 MOVE "Grande"  TO NOME-TAMANHO-TICKET
+           END-EVALUATE
+           MOVE SPACES TO REG-TICKET
+           STRING "Pizza " DELIMITED BY SIZE
+                  CONTADOR-PIZZA DELIMITED BY SIZE
+                  " - " DELIMITED BY SIZE
+                  NOME-TAMANHO-TICKET DELIMITED BY SIZE
+                  INTO REG-TICKET
+           WRITE REG-TICKET
+           IF STATUS-ARQUIVO-TICKET NOT = "00"
+               DISPLAY "Aviso: falha ao gravar talão da cozinha!"
+           END-IF
+           IF QTD-ING-PIZZA(CONTADOR-PIZZA) = 0
+               MOVE "  Sem ingredientes extra" TO REG-TICKET
+               WRITE REG-TICKET
+               IF STATUS-ARQUIVO-TICKET NOT = "00"
+                   DISPLAY "Aviso: falha ao gravar talão da cozinha!"
+               END-IF
+           ELSE
+               MOVE "  Ingredientes:" TO REG-TICKET
+               WRITE REG-TICKET
+               IF STATUS-ARQUIVO-TICKET NOT = "00"
+                   DISPLAY "Aviso: falha ao gravar talão da cozinha!"
+               END-IF
+               MOVE 1 TO CONTADOR-ING
+               PERFORM UNTIL
+                       CONTADOR-ING > QTD-ING-PIZZA(CONTADOR-PIZZA)
+                   MOVE SPACES TO REG-TICKET
+                   STRING "    - " DELIMITED BY SIZE
+                          NOME-ING(CODIGO-ING(CONTADOR-PIZZA,
+                              CONTADOR-ING)) DELIMITED BY SIZE
+                          INTO REG-TICKET
+                   WRITE REG-TICKET
+                   IF STATUS-ARQUIVO-TICKET NOT = "00"
+                       DISPLAY "Aviso: falha ao gravar talão "
+                               "da cozinha!"
+                   END-IF
+                   ADD 1 TO CONTADOR-ING
+               END-PERFORM
+           END-IF.
+
        INICIALIZAR-PROGRAMA.
+           MOVE "Pequena"        TO NOME-PIZZA(1)
            MOVE 3,00 TO VALOR-PIZZA(1)
+           MOVE "Média"          TO NOME-PIZZA(2)
            MOVE 4,00 TO VALOR-PIZZA(2)
+           MOVE "Grande"         TO NOME-PIZZA(3)
            MOVE 5,00 TO VALOR-PIZZA(3)
 
            MOVE "Fiambre"    TO NOME-ING(1)
@@ -137,7 +685,67 @@
            MOVE "Cogumelos"  TO NOME-ING(9)
            MOVE 0,60         TO VALOR-ING(9)
            MOVE "Milho"      TO NOME-ING(10)
-           MOVE 0,50         TO VALOR-ING(10).
+           MOVE 0,50         TO VALOR-ING(10)
+
+           MOVE 1 TO CONTADOR-STOCK
+           PERFORM UNTIL CONTADOR-STOCK > 10
+               MOVE 50 TO STOCK-ING(CONTADOR-STOCK)
+               ADD 1 TO CONTADOR-STOCK
+           END-PERFORM
+
+           PERFORM CARREGAR-PRECOS.
+
+      *LÊ OS PREÇOS A PARTIR DO FICHEIRO PRECOS, PARA QUE O BALCÃO
+      *POSSA ATUALIZAR OS VALORES DO DIA SEGUINTE SEM RECOMPILAR O
+      *PROGRAMA. SE O FICHEIRO NÃO EXISTIR, MANTÊM-SE OS VALORES
+      *POR OMISSÃO ACIMA.
+       CARREGAR-PRECOS.
+           OPEN INPUT PRECOS-FILE
+           IF STATUS-ARQUIVO-PRECOS = "35"
+               DISPLAY "Aviso: ficheiro de preços não encontrado, "
+                       "a usar valores por omissão."
+           ELSE
+               PERFORM LER-PROXIMO-PRECO
+                   UNTIL STATUS-ARQUIVO-PRECOS NOT = "00"
+               CLOSE PRECOS-FILE
+           END-IF.
+
+       LER-PROXIMO-PRECO.
+           READ PRECOS-FILE NEXT RECORD
+               AT END MOVE "10" TO STATUS-ARQUIVO-PRECOS
+           END-READ
+           IF STATUS-ARQUIVO-PRECOS = "00"
+               EVALUATE TRUE
+                   WHEN REG-PIZZA
+                       IF CODIGO-REG-PRECO >= 1 AND
+                               CODIGO-REG-PRECO <= 3
+                           MOVE NOME-REG-PRECO
+                                TO NOME-PIZZA(CODIGO-REG-PRECO)
+                           MOVE VALOR-REG-PRECO
+                                TO VALOR-PIZZA(CODIGO-REG-PRECO)
+                       ELSE
+                           DISPLAY "Aviso: código de pizza inválido "
+                                   "em PRECOS, a ignorar linha: "
+                                   CODIGO-REG-PRECO
+                       END-IF
+                   WHEN REG-INGREDIENTE
+                       IF CODIGO-REG-PRECO >= 1 AND
+                               CODIGO-REG-PRECO <= 10
+                           MOVE NOME-REG-PRECO
+                                TO NOME-ING(CODIGO-REG-PRECO)
+                           MOVE VALOR-REG-PRECO
+                                TO VALOR-ING(CODIGO-REG-PRECO)
+                           MOVE STOCK-REG-PRECO
+                                TO STOCK-ING(CODIGO-REG-PRECO)
+                       ELSE
+                           DISPLAY "Aviso: código de ingrediente "
+                                   "inválido em PRECOS, a ignorar "
+                                   "linha: " CODIGO-REG-PRECO
+                       END-IF
+                   WHEN REG-ENTREGA
+                       MOVE VALOR-REG-PRECO TO TAXA-ENTREGA
+               END-EVALUATE
+           END-IF.
 
        OBTER-DATA-HORA-SISTEMA.
            ACCEPT DATA-ATUAL FROM DATE YYYYMMDD
@@ -165,39 +773,125 @@
            ACCEPT CLIENTE-PEDIDO
            DISPLAY "Contacto: "
            ACCEPT CONTATO-PEDIDO
+           PERFORM UNTIL CONTATO-PEDIDO NOT = SPACES
+               DISPLAY "Erro: o contacto é de preenchimento "
+                       "obrigatório!"
+               DISPLAY "Contacto: "
+               ACCEPT CONTATO-PEDIDO
+           END-PERFORM
+           PERFORM CONSULTAR-HISTORICO-CLIENTE
+           DISPLAY "NIF (opcional): "
+           ACCEPT NIF-PEDIDO
            DISPLAY "Data: " STRING-DATA
            DISPLAY "Hora: " HORA ":" MINUTO ":" SEGUNDO
            DISPLAY "----------------------------------------"
-           DISPLAY "[1] Pequena (3,00 EUR)"
-           DISPLAY "[2] Média (4,00 EUR)"
-           DISPLAY "[3] Grande (5,00 EUR)"
-           DISPLAY "Escolha o tamanho da pizza: "
+           DISPLAY "[1] Balcão  [2] Entrega"
+           DISPLAY "Tipo de pedido: "
            ACCEPT TIPO-PEDIDO
-           IF TIPO-PEDIDO < 1 OR TIPO-PEDIDO > 3
-               DISPLAY "Erro: Tamanho de pizza inválido!"
-               STOP RUN
+           PERFORM UNTIL PEDIDO-BALCAO OR PEDIDO-ENTREGA
+               DISPLAY "Erro: indique 1 (Balcão) ou 2 (Entrega)!"
+               DISPLAY "Tipo de pedido: "
+               ACCEPT TIPO-PEDIDO
+           END-PERFORM
+           MOVE SPACES TO MORADA-ENTREGA
+           MOVE 0 TO TAXA-ENTREGA-CALC
+           IF PEDIDO-ENTREGA
+               DISPLAY "Morada de entrega: "
+               ACCEPT MORADA-ENTREGA
+               MOVE TAXA-ENTREGA TO TAXA-ENTREGA-CALC
            END-IF
            DISPLAY "----------------------------------------"
+           DISPLAY "Quantas pizzas tem este pedido (máximo 5): "
+           ACCEPT NUM-PIZZAS
+           PERFORM UNTIL NUM-PIZZAS >= 1 AND NUM-PIZZAS <= 5
+               DISPLAY "Erro: indique entre 1 e 5 pizzas!"
+               DISPLAY "Quantas pizzas tem este pedido (máximo 5): "
+               ACCEPT NUM-PIZZAS
+           END-PERFORM
+           PERFORM OBTER-PIZZAS.
+
+      *UMA LINHA DE PEDIDO POR PIZZA, CADA UMA COM O SEU TAMANHO E OS
+      *SEUS PRÓPRIOS INGREDIENTES.
+       OBTER-PIZZAS.
+           MOVE 1 TO CONTADOR-PIZZA
+           PERFORM UNTIL CONTADOR-PIZZA > NUM-PIZZAS
+               PERFORM OBTER-DADOS-PIZZA
+               ADD 1 TO CONTADOR-PIZZA
+           END-PERFORM.
+
+       OBTER-DADOS-PIZZA.
+           MOVE VALOR-PIZZA(1) TO VALOR-PIZZA-ED(1)
+           MOVE VALOR-PIZZA(2) TO VALOR-PIZZA-ED(2)
+           MOVE VALOR-PIZZA(3) TO VALOR-PIZZA-ED(3)
+           DISPLAY "----------------------------------------"
+           DISPLAY "Pizza " CONTADOR-PIZZA " de " NUM-PIZZAS
+           DISPLAY "[1] " NOME-PIZZA(1) " (" VALOR-PIZZA-ED(1) " EUR)"
+           DISPLAY "[2] " NOME-PIZZA(2) " (" VALOR-PIZZA-ED(2) " EUR)"
+           DISPLAY "[3] " NOME-PIZZA(3) " (" VALOR-PIZZA-ED(3) " EUR)"
+           DISPLAY "Escolha o tamanho da pizza: "
+           ACCEPT TAMANHO-PIZZA(CONTADOR-PIZZA)
+           PERFORM UNTIL TAMANHO-PIZZA(CONTADOR-PIZZA) >= 1 AND
+                   TAMANHO-PIZZA(CONTADOR-PIZZA) <= 3
+               DISPLAY "Erro: Tamanho de pizza inválido!"
+               DISPLAY "Escolha o tamanho da pizza (1-3): "
+               ACCEPT TAMANHO-PIZZA(CONTADOR-PIZZA)
+           END-PERFORM
+           DISPLAY "----------------------------------------"
            DISPLAY "Ingredientes disponíveis:"
-           DISPLAY "1. Fiambre (0,50 EUR)"
-           DISPLAY "2. Atum (0,70 EUR)"
-           DISPLAY "3. Anchovas (0,40 EUR)"
-           DISPLAY "4. Camarão (0,80 EUR)"
-           DISPLAY "5. Bacon (0,90 EUR)"
-           DISPLAY "6. Banana (0,30 EUR)"
-           DISPLAY "7. Ananás (0,40 EUR)"
-           DISPLAY "8. Azeitonas (0,30 EUR)"
-           DISPLAY "9. Cogumelos (0,60 EUR)"
-           DISPLAY "10. Milho (0,50 EUR)"
+           MOVE 1 TO CONTADOR-STOCK
+           PERFORM UNTIL CONTADOR-STOCK > 10
+               MOVE VALOR-ING(CONTADOR-STOCK)
+                    TO VALOR-ING-ED(CONTADOR-STOCK)
+               DISPLAY CONTADOR-STOCK ". " NOME-ING(CONTADOR-STOCK)
+                       " (" VALOR-ING-ED(CONTADOR-STOCK) " EUR)"
+               ADD 1 TO CONTADOR-STOCK
+           END-PERFORM
            DISPLAY "----------------------------------------"
            DISPLAY "Quantidade de ingredientes (máximo 5): "
            ACCEPT NUM-ING
-           IF NUM-ING > 5
+           PERFORM UNTIL NUM-ING <= 5
                DISPLAY "Erro: Máximo de 5 ingredientes!"
-               STOP RUN
-           END-IF
+               DISPLAY "Quantidade de ingredientes (máximo 5): "
+               ACCEPT NUM-ING
+           END-PERFORM
            IF NUM-ING > 0
                PERFORM OBTER-INGREDIENTES
+           END-IF
+           MOVE NUM-ING TO QTD-ING-PIZZA(CONTADOR-PIZZA)
+           MOVE 1 TO CONTADOR-ING
+           PERFORM UNTIL CONTADOR-ING > NUM-ING
+               MOVE CODIGO-SEL(CONTADOR-ING)
+                    TO CODIGO-ING(CONTADOR-PIZZA, CONTADOR-ING)
+               MOVE PRECO-SEL(CONTADOR-ING)
+                    TO PRECO-ING(CONTADOR-PIZZA, CONTADOR-ING)
+               ADD 1 TO CONTADOR-ING
+           END-PERFORM.
+
+      *CHAMADA QUANDO O INGREDIENTE PEDIDO ESTÁ SEM STOCK: PROCURA UM
+      *INGREDIENTE ALTERNATIVO COM STOCK E PEDE NOVO CÓDIGO AO OPERADOR
+       SUGERIR-INGREDIENTE-ALTERNATIVO.
+           DISPLAY "Erro: " NOME-ING(CODIGO-SEL(CONTADOR-ING))
+                   " sem stock disponível!"
+           MOVE 0 TO CODIGO-SUGESTAO
+           MOVE 1 TO CONTADOR-STOCK
+           PERFORM UNTIL CONTADOR-STOCK > 10 OR CODIGO-SUGESTAO NOT = 0
+               IF STOCK-ING(CONTADOR-STOCK) > 0
+                   MOVE CONTADOR-STOCK TO CODIGO-SUGESTAO
+               END-IF
+               ADD 1 TO CONTADOR-STOCK
+           END-PERFORM
+           IF CODIGO-SUGESTAO NOT = 0
+               DISPLAY "Sugestão: " NOME-ING(CODIGO-SUGESTAO)
+               DISPLAY "Digite o código (1-10): "
+               ACCEPT CODIGO-SEL(CONTADOR-ING)
+               PERFORM UNTIL CODIGO-SEL(CONTADOR-ING) >= 1 AND
+                       CODIGO-SEL(CONTADOR-ING) <= 10
+                   DISPLAY "Erro: Código inválido!"
+                   DISPLAY "Digite o código (1-10): "
+                   ACCEPT CODIGO-SEL(CONTADOR-ING)
+               END-PERFORM
+           ELSE
+               DISPLAY "Não há ingredientes com stock disponível!"
            END-IF.
 
        OBTER-INGREDIENTES.
@@ -207,16 +901,30 @@
                DISPLAY "Selecione o ingrediente " CONTADOR-ING
                DISPLAY "Digite o código (1-10): "
                ACCEPT CODIGO-SEL(CONTADOR-ING)
-               IF CODIGO-SEL(CONTADOR-ING) >= 1 AND
-                  CODIGO-SEL(CONTADOR-ING) <= 10
-                   MOVE VALOR-ING(CODIGO-SEL(CONTADOR-ING))
-                        TO PRECO-SEL(CONTADOR-ING)
-                   DISPLAY "Selecionado: "
-                           NOME-ING(CODIGO-SEL(CONTADOR-ING))
-                   DISPLAY "Preço: " PRECO-SEL(CONTADOR-ING) " EUR"
-               ELSE
+               PERFORM UNTIL CODIGO-SEL(CONTADOR-ING) >= 1 AND
+                       CODIGO-SEL(CONTADOR-ING) <= 10
                    DISPLAY "Erro: Código inválido!"
-                   STOP RUN
+                   DISPLAY "Digite o código (1-10): "
+                   ACCEPT CODIGO-SEL(CONTADOR-ING)
+               END-PERFORM
+               MOVE 99 TO CODIGO-SUGESTAO
+               PERFORM SUGERIR-INGREDIENTE-ALTERNATIVO
+                   UNTIL STOCK-ING(CODIGO-SEL(CONTADOR-ING)) > 0
+                      OR CODIGO-SUGESTAO = 0
+               IF STOCK-ING(CODIGO-SEL(CONTADOR-ING)) > 0
+                   SUBTRACT 1 FROM STOCK-ING(CODIGO-SEL(CONTADOR-ING))
+               END-IF
+               MOVE VALOR-ING(CODIGO-SEL(CONTADOR-ING))
+                    TO PRECO-SEL(CONTADOR-ING)
+               DISPLAY "Selecionado: "
+                       NOME-ING(CODIGO-SEL(CONTADOR-ING))
+               DISPLAY "Preço: " PRECO-SEL(CONTADOR-ING) " EUR"
+               IF STOCK-ING(CODIGO-SEL(CONTADOR-ING))
+                       <= LIMIAR-STOCK-BAIXO
+                   DISPLAY "Aviso: stock baixo de "
+                           NOME-ING(CODIGO-SEL(CONTADOR-ING)) " ("
+                           STOCK-ING(CODIGO-SEL(CONTADOR-ING))
+                           " restante(s))"
                END-IF
                ADD 1 TO CONTADOR-ING
            END-PERFORM
@@ -233,27 +941,45 @@
 
        PROCESSAR-PEDIDO.
            PERFORM CALCULAR-TOTAIS
+           PERFORM GRAVAR-PEDIDO
+           PERFORM IMPRIMIR-TICKET-COZINHA
            DISPLAY "----------------------------------------"
            DISPLAY "Total Ingredientes: " TOTAL-ING " EUR"
            DISPLAY "Valor da Pizza: " TOTAL-PIZZA " EUR"
            DISPLAY "I.V.A (23%): " TOTAL-IVA " EUR"
+           IF PEDIDO-ENTREGA
+               DISPLAY "Taxa de entrega: " TAXA-ENTREGA-ED " EUR"
+               DISPLAY "Entregar em: " MORADA-ENTREGA
+           END-IF
            DISPLAY "Total a Pagar: " TOTAL-FINAL " EUR"
+           DISPLAY "Fatura N.: " NUMERO-FATURA
            DISPLAY "Muito obrigado pela preferência!"
            DISPLAY "----------------------------------------".
 
        CALCULAR-TOTAIS.
            MOVE 0 TO TOTAL-ING-CALC
-           PERFORM VARYING CONTADOR-ING FROM 1 BY 1
-                   UNTIL CONTADOR-ING > NUM-ING
-               ADD PRECO-SEL(CONTADOR-ING) TO TOTAL-ING-CALC
+           MOVE 0 TO TOTAL-PIZZA-CALC
+           MOVE 1 TO CONTADOR-PIZZA
+           PERFORM UNTIL CONTADOR-PIZZA > NUM-PIZZAS
+               ADD VALOR-PIZZA(TAMANHO-PIZZA(CONTADOR-PIZZA))
+                   TO TOTAL-PIZZA-CALC
+               MOVE 1 TO CONTADOR-ING
+               PERFORM UNTIL
+                       CONTADOR-ING > QTD-ING-PIZZA(CONTADOR-PIZZA)
+                   ADD PRECO-ING(CONTADOR-PIZZA, CONTADOR-ING)
+                       TO TOTAL-ING-CALC
+                   ADD 1 TO CONTADOR-ING
+               END-PERFORM
+               ADD 1 TO CONTADOR-PIZZA
            END-PERFORM
-           MOVE VALOR-PIZZA(TIPO-PEDIDO) TO TOTAL-PIZZA-CALC
            COMPUTE TOTAL-FINAL-CALC = TOTAL-PIZZA-CALC + TOTAL-ING-CALC
            COMPUTE TOTAL-IVA-CALC = TOTAL-FINAL-CALC * 0,23
            COMPUTE TOTAL-FINAL-CALC = TOTAL-FINAL-CALC + TOTAL-IVA-CALC
+                   + TAXA-ENTREGA-CALC
            MOVE TOTAL-ING-CALC TO TOTAL-ING
            MOVE TOTAL-PIZZA-CALC TO TOTAL-PIZZA
            MOVE TOTAL-IVA-CALC TO TOTAL-IVA
-           MOVE TOTAL-FINAL-CALC TO TOTAL-FINAL.
+           MOVE TOTAL-FINAL-CALC TO TOTAL-FINAL
+           MOVE TAXA-ENTREGA-CALC TO TAXA-ENTREGA-ED.
 
        END PROGRAM Projeto.
